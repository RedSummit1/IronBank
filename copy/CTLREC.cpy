@@ -0,0 +1,7 @@
+      ***************************************************************
+      * END-OF-DAY CONTROL-TOTAL CARRYFORWARD RECORD
+      * ONE RECORD PER RUN - CARRIES THE VERIFIED GRAND TOTAL OF ALL
+      * ACCOUNT MASTER BALANCES FORWARD TO THE NEXT BUSINESS DAY'S RUN
+      ***************************************************************
+       05  CTL-RUN-DATE              PIC 9(08).
+       05  CTL-GRAND-TOTAL           PIC S9(12)V99.
