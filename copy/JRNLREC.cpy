@@ -0,0 +1,12 @@
+      ***************************************************************
+      * TRANSACTION JOURNAL RECORD - ONE PER POSTING, APPEND ONLY
+      ***************************************************************
+       05  JRNL-ACCOUNT-NUMBER      PIC 9(8).
+       05  JRNL-TRAN-TYPE           PIC X(4).
+       05  JRNL-AMOUNT              PIC S9(10)V99.
+       05  JRNL-BALANCE-BEFORE      PIC S9(10)V99.
+       05  JRNL-BALANCE-AFTER       PIC S9(10)V99.
+       05  JRNL-DATE                PIC 9(8).
+       05  JRNL-TIME                PIC 9(6).
+       05  JRNL-LINK-REF            PIC X(14).
+       05  JRNL-TELLER-ID           PIC X(8).
