@@ -0,0 +1,10 @@
+      ***************************************************************
+      * ACCOUNT MASTER RECORD - KEYED BY ACCT-NUMBER (VSAM KSDS)
+      ***************************************************************
+       05  ACCT-NUMBER              PIC 9(8).
+       05  ACCT-NAME                PIC X(20).
+       05  ACCT-BALANCE             PIC S9(10)V99.
+       05  ACCT-OD-LIMIT            PIC 9(10)V99.
+       05  ACCT-OD-ALLOWED          PIC X(01).
+           88  ACCT-OD-IS-ENABLED   VALUE 'Y'.
+           88  ACCT-OD-IS-DISABLED  VALUE 'N'.
