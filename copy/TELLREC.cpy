@@ -0,0 +1,10 @@
+      ***************************************************************
+      * TELLER MASTER RECORD - KEYED BY TELL-ID (VSAM KSDS)
+      * USED FOR SIGN-ON AUTHENTICATION AHEAD OF THE ACCOUNT MENU
+      ***************************************************************
+       05  TELL-ID                  PIC X(08).
+       05  TELL-PIN                 PIC X(04).
+       05  TELL-NAME                PIC X(20).
+       05  TELL-STATUS              PIC X(01).
+           88  TELL-IS-ACTIVE       VALUE 'A'.
+           88  TELL-IS-INACTIVE     VALUE 'I'.
