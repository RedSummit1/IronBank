@@ -0,0 +1,137 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    BNKALD.
+000030 AUTHOR.        OPERATIONS SUPPORT GROUP.
+000040 INSTALLATION.  IRON BANK OF BRAAVOS.
+000050 DATE-WRITTEN.  08/08/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*                                                               *
+000090*   B N K A L D  -  A C C O U N T   M A S T E R   L O A D       *
+000100*                                                               *
+000110*   PURPOSE.  ONE-TIME/AS-NEEDED INITIAL LOAD OF THE ACCOUNT     *
+000120*   MASTER (ACCTMSTR) FROM A SEQUENTIAL CARD-IMAGE EXTRACT.      *
+000130*   RUN AGAINST A FRESHLY-DEFINED, EMPTY VSAM KSDS TO PROVISION  *
+000140*   STARTING ACCOUNTS - SEE BNKALD JCL FOR THE INPUT LAYOUT.     *
+000150*                                                               *
+000160*   MODIFICATION HISTORY.                                       *
+000170*   08/08/2026  OSG   INITIAL VERSION.                          *
+000180*                                                               *
+000190*****************************************************************
+000200 ENVIRONMENT DIVISION.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT ACCT-IN-FILE      ASSIGN TO ACCTIN
+000240         ORGANIZATION IS SEQUENTIAL
+000250         ACCESS MODE IS SEQUENTIAL
+000260         FILE STATUS IS WS-ACCTIN-FILE-STATUS.
+000270
+000280     SELECT ACCT-MASTER-FILE  ASSIGN TO ACCTMSTR
+000290         ORGANIZATION IS INDEXED
+000300         ACCESS MODE IS SEQUENTIAL
+000310         RECORD KEY IS FD-ACCT-NUMBER
+000320         FILE STATUS IS WS-ACCT-FILE-STATUS.
+000330
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  ACCT-IN-FILE
+000370     LABEL RECORDS ARE STANDARD
+000380     RECORD CONTAINS 53 CHARACTERS.
+000390 01  FD-ACCT-IN-RECORD.
+000400     05  ACIN-NUMBER           PIC 9(08).
+000410     05  ACIN-NAME             PIC X(20).
+000420     05  ACIN-BALANCE          PIC 9(10)V99.
+000430     05  ACIN-OD-LIMIT         PIC 9(10)V99.
+000440     05  ACIN-OD-ALLOWED       PIC X(01).
+000450
+000460 FD  ACCT-MASTER-FILE
+000470     LABEL RECORDS ARE STANDARD
+000480     RECORD CONTAINS 53 CHARACTERS.
+000490 01  FD-ACCT-RECORD.
+000500     COPY ACCTREC
+000510         REPLACING ACCT-NUMBER BY FD-ACCT-NUMBER.
+000520
+000530 WORKING-STORAGE SECTION.
+000540 77  WS-ACCTIN-FILE-STATUS     PIC X(02) VALUE SPACES.
+000550 77  WS-ACCT-FILE-STATUS       PIC X(02) VALUE SPACES.
+000560
+000570 01  WS-SWITCHES.
+000580     05  WS-ACCTIN-EOF-SW      PIC X(01) VALUE 'N'.
+000590         88  ACCT-IN-EOF       VALUE 'Y'.
+000600
+000610 01  WS-COUNTERS.
+000620     05  WS-ACCOUNTS-READ      PIC 9(07) COMP-3 VALUE ZERO.
+000630     05  WS-ACCOUNTS-LOADED    PIC 9(07) COMP-3 VALUE ZERO.
+000640     05  WS-ACCOUNTS-REJECTED  PIC 9(07) COMP-3 VALUE ZERO.
+000650
+000660 PROCEDURE DIVISION.
+000670 0000-MAINLINE.
+000680     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000690     PERFORM 2000-LOAD-ACCOUNT THRU 2000-EXIT
+000700         UNTIL ACCT-IN-EOF
+000710     PERFORM 3000-TERMINATE THRU 3000-EXIT
+000720     STOP RUN.
+000730
+000740*----------------------------------------------------------*
+000750*  1000-INITIALIZE - OPEN FILES AND PRIME THE FIRST READ    *
+000760*----------------------------------------------------------*
+000770 1000-INITIALIZE.
+000780     OPEN INPUT  ACCT-IN-FILE
+000790     IF WS-ACCTIN-FILE-STATUS NOT = '00'
+000800         DISPLAY 'BNKALD - ACCTIN OPEN FAILED, STATUS = '
+000810             WS-ACCTIN-FILE-STATUS
+000820         MOVE 'Y' TO WS-ACCTIN-EOF-SW
+000830         GO TO 1000-EXIT
+000840     END-IF
+000850     OPEN OUTPUT ACCT-MASTER-FILE
+000860     IF WS-ACCT-FILE-STATUS NOT = '00'
+000870         DISPLAY 'BNKALD - ACCTMSTR OPEN FAILED, STATUS = '
+000880             WS-ACCT-FILE-STATUS
+000890         MOVE 'Y' TO WS-ACCTIN-EOF-SW
+000900         GO TO 1000-EXIT
+000910     END-IF
+000920     PERFORM 2100-READ-ACCT-IN THRU 2100-EXIT.
+000930 1000-EXIT.
+000940     EXIT.
+000950
+000960*----------------------------------------------------------*
+000970*  2000-LOAD-ACCOUNT - MOVE ONE EXTRACT RECORD TO THE       *
+000980*  MASTER AND WRITE IT INTO THE KSDS IN KEY SEQUENCE        *
+000990*----------------------------------------------------------*
+001000 2000-LOAD-ACCOUNT.
+001010     ADD 1 TO WS-ACCOUNTS-READ
+001020     MOVE ACIN-NUMBER      TO FD-ACCT-NUMBER
+001030     MOVE ACIN-NAME        TO ACCT-NAME
+001040     MOVE ACIN-BALANCE     TO ACCT-BALANCE
+001050     MOVE ACIN-OD-LIMIT    TO ACCT-OD-LIMIT
+001060     MOVE ACIN-OD-ALLOWED  TO ACCT-OD-ALLOWED
+001070     WRITE FD-ACCT-RECORD
+001080         INVALID KEY
+001090             ADD 1 TO WS-ACCOUNTS-REJECTED
+001100             DISPLAY 'BNKALD - DUPLICATE ACCOUNT REJECTED - '
+001110                 FD-ACCT-NUMBER
+001120         NOT INVALID KEY
+001130             ADD 1 TO WS-ACCOUNTS-LOADED
+001140     END-WRITE
+001150     PERFORM 2100-READ-ACCT-IN THRU 2100-EXIT.
+001160 2000-EXIT.
+001170     EXIT.
+001180
+001190 2100-READ-ACCT-IN.
+001200     READ ACCT-IN-FILE
+001210         AT END
+001220             MOVE 'Y' TO WS-ACCTIN-EOF-SW
+001230     END-READ.
+001240 2100-EXIT.
+001250     EXIT.
+001260
+001270*----------------------------------------------------------*
+001280*  3000-TERMINATE - CLOSE FILES AND REPORT RUN TOTALS       *
+001290*----------------------------------------------------------*
+001300 3000-TERMINATE.
+001310     CLOSE ACCT-IN-FILE
+001320     CLOSE ACCT-MASTER-FILE
+001330     DISPLAY 'BNKALD - ACCOUNTS READ ..... ' WS-ACCOUNTS-READ
+001340     DISPLAY 'BNKALD - ACCOUNTS LOADED ... ' WS-ACCOUNTS-LOADED
+001350     DISPLAY 'BNKALD - ACCOUNTS REJECTED . ' WS-ACCOUNTS-REJECTED.
+001360 3000-EXIT.
+001370     EXIT.
