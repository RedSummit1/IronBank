@@ -0,0 +1,168 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    BNKINT.
+000030 AUTHOR.        OPERATIONS SUPPORT GROUP.
+000040 INSTALLATION.  IRON BANK OF BRAAVOS.
+000050 DATE-WRITTEN.  08/08/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*                                                               *
+000090*   B N K I N T  -  N I G H T L Y   I N T E R E S T   R U N     *
+000100*                                                               *
+000110*   PURPOSE.  READS THE ACCOUNT MASTER FILE SEQUENTIALLY,       *
+000120*   APPLIES THE POSTED INTEREST RATE TO EVERY ACCOUNT WITH A    *
+000130*   POSITIVE BALANCE, WRITES ONE INTEREST-CREDIT RECORD TO      *
+000140*   THE TRANSACTION JOURNAL FOR EACH ACCOUNT TOUCHED, AND       *
+000150*   REWRITES THE UPDATED BALANCE BACK TO THE MASTER.  RUN AS    *
+000160*   A MONTH-END/NIGHTLY BATCH STEP - SEE BNKINT JCL.            *
+000170*                                                               *
+000180*   MODIFICATION HISTORY.                                       *
+000190*   08/08/2026  OSG   INITIAL VERSION.                          *
+000200*                                                               *
+000210*****************************************************************
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT ACCT-MASTER-FILE  ASSIGN TO ACCTMSTR
+000260         ORGANIZATION IS INDEXED
+000270         ACCESS MODE IS SEQUENTIAL
+000280         RECORD KEY IS FD-ACCT-NUMBER
+000290         FILE STATUS IS WS-ACCT-FILE-STATUS.
+000300
+000310     SELECT JOURNAL-FILE      ASSIGN TO JRNLFILE
+000320         ORGANIZATION IS SEQUENTIAL
+000330         ACCESS MODE IS SEQUENTIAL
+000340         FILE STATUS IS WS-JRNL-FILE-STATUS.
+000350
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  ACCT-MASTER-FILE
+000390     LABEL RECORDS ARE STANDARD
+000400     RECORD CONTAINS 53 CHARACTERS.
+000410 01  FD-ACCT-RECORD.
+000420     COPY ACCTREC
+000430         REPLACING ACCT-NUMBER BY FD-ACCT-NUMBER.
+000440
+000450 FD  JOURNAL-FILE
+000460     LABEL RECORDS ARE STANDARD
+000470     RECORD CONTAINS 84 CHARACTERS.
+000480 01  FD-JOURNAL-RECORD.
+000490     COPY JRNLREC.
+000500
+000510 WORKING-STORAGE SECTION.
+000520 77  WS-ACCT-FILE-STATUS      PIC X(02) VALUE SPACES.
+000530 77  WS-JRNL-FILE-STATUS      PIC X(02) VALUE SPACES.
+000540
+000550 01  WS-SWITCHES.
+000560     05  WS-EOF-SW            PIC X(01) VALUE 'N'.
+000570         88  ACCT-MASTER-EOF  VALUE 'Y'.
+000580
+000590 01  WS-INTEREST-CONTROLS.
+000600     05  WS-INTEREST-RATE     PIC 9(01)V9(04) VALUE 0.0050.
+000610     05  WS-INTEREST-AMOUNT   PIC S9(10)V99   VALUE ZERO.
+000620     05  WS-BALANCE-BEFORE    PIC S9(10)V99   VALUE ZERO.
+000630
+000640 01  WS-CURRENT-DATE-TIME     PIC X(21).
+000650
+000660 01  WS-COUNTERS.
+000670     05  WS-ACCOUNTS-READ     PIC 9(07) COMP-3 VALUE ZERO.
+000680     05  WS-ACCOUNTS-POSTED   PIC 9(07) COMP-3 VALUE ZERO.
+000690
+000700 PROCEDURE DIVISION.
+000710 0000-MAINLINE.
+000720     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000730     PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT
+000740         UNTIL ACCT-MASTER-EOF
+000750     PERFORM 3000-TERMINATE THRU 3000-EXIT
+000760     STOP RUN.
+000770
+000780*----------------------------------------------------------*
+000790*  1000-INITIALIZE - OPEN FILES AND PRIME THE FIRST READ    *
+000800*----------------------------------------------------------*
+000810 1000-INITIALIZE.
+000820     OPEN I-O ACCT-MASTER-FILE
+000830     IF WS-ACCT-FILE-STATUS NOT = '00'
+000840         DISPLAY 'BNKINT - ACCTMSTR OPEN FAILED, STATUS = '
+000850             WS-ACCT-FILE-STATUS
+000860         MOVE 'Y' TO WS-EOF-SW
+000870         GO TO 1000-EXIT
+000880     END-IF
+000890     OPEN EXTEND JOURNAL-FILE
+000900     IF WS-JRNL-FILE-STATUS NOT = '00'
+000910         DISPLAY 'BNKINT - JRNLFILE OPEN FAILED, STATUS = '
+000920             WS-JRNL-FILE-STATUS
+000930         MOVE 'Y' TO WS-EOF-SW
+000940         GO TO 1000-EXIT
+000950     END-IF
+000960     PERFORM 1100-READ-ACCT THRU 1100-EXIT.
+000970 1000-EXIT.
+000980     EXIT.
+000990
+001000 1100-READ-ACCT.
+001010     READ ACCT-MASTER-FILE
+001020         AT END
+001030             MOVE 'Y' TO WS-EOF-SW
+001040     END-READ.
+001050 1100-EXIT.
+001060     EXIT.
+001070
+001080*----------------------------------------------------------*
+001090*  2000-PROCESS-ACCOUNT - APPLY INTEREST TO ONE ACCOUNT      *
+001100*----------------------------------------------------------*
+001110 2000-PROCESS-ACCOUNT.
+001120     ADD 1 TO WS-ACCOUNTS-READ
+001130     IF ACCT-BALANCE > 0
+001140         PERFORM 2100-POST-INTEREST THRU 2100-EXIT
+001150     END-IF
+001160     PERFORM 1100-READ-ACCT THRU 1100-EXIT.
+001170 2000-EXIT.
+001180     EXIT.
+001190
+001200 2100-POST-INTEREST.
+001210     COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+001220         ACCT-BALANCE * WS-INTEREST-RATE
+001230     IF WS-INTEREST-AMOUNT > 0
+001240         MOVE ACCT-BALANCE TO WS-BALANCE-BEFORE
+001250         ADD WS-INTEREST-AMOUNT TO ACCT-BALANCE
+001260         REWRITE FD-ACCT-RECORD
+001270         IF WS-ACCT-FILE-STATUS NOT = '00'
+001280             DISPLAY 'BNKINT - REWRITE FAILED FOR ACCOUNT '
+001290                 FD-ACCT-NUMBER ' STATUS = '
+001300                 WS-ACCT-FILE-STATUS
+001310         ELSE
+001320             PERFORM 2200-WRITE-INTEREST-JOURNAL THRU 2200-EXIT
+001330             ADD 1 TO WS-ACCOUNTS-POSTED
+001340         END-IF
+001350     END-IF.
+001360 2100-EXIT.
+001370     EXIT.
+001380
+001390 2200-WRITE-INTEREST-JOURNAL.
+001400     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+001410     MOVE FD-ACCT-NUMBER      TO JRNL-ACCOUNT-NUMBER
+001420     MOVE 'INT '              TO JRNL-TRAN-TYPE
+001430     MOVE WS-INTEREST-AMOUNT  TO JRNL-AMOUNT
+001440     MOVE WS-BALANCE-BEFORE   TO JRNL-BALANCE-BEFORE
+001450     MOVE ACCT-BALANCE        TO JRNL-BALANCE-AFTER
+001460     MOVE WS-CURRENT-DATE-TIME(1:8) TO JRNL-DATE
+001470     MOVE WS-CURRENT-DATE-TIME(9:6) TO JRNL-TIME
+001480     MOVE SPACES              TO JRNL-LINK-REF
+001490     MOVE 'BATCH   '          TO JRNL-TELLER-ID
+001500     WRITE FD-JOURNAL-RECORD
+001510     IF WS-JRNL-FILE-STATUS NOT = '00'
+001520         DISPLAY 'BNKINT - JOURNAL WRITE FAILED FOR ACCOUNT '
+001530             FD-ACCT-NUMBER ' STATUS = '
+001540             WS-JRNL-FILE-STATUS
+001550     END-IF.
+001560 2200-EXIT.
+001570     EXIT.
+001580
+001590*----------------------------------------------------------*
+001600*  3000-TERMINATE - CLOSE FILES AND REPORT RUN TOTALS        *
+001610*----------------------------------------------------------*
+001620 3000-TERMINATE.
+001630     CLOSE ACCT-MASTER-FILE
+001640     CLOSE JOURNAL-FILE
+001650     DISPLAY 'BNKINT - ACCOUNTS READ ..... ' WS-ACCOUNTS-READ
+001660     DISPLAY 'BNKINT - ACCOUNTS POSTED ... ' WS-ACCOUNTS-POSTED.
+001670 3000-EXIT.
+001680     EXIT.
