@@ -0,0 +1,471 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    BNKEOD.
+000030 AUTHOR.        OPERATIONS SUPPORT GROUP.
+000040 INSTALLATION.  IRON BANK OF BRAAVOS.
+000050 DATE-WRITTEN.  08/08/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*                                                               *
+000090*   B N K E O D  -  E N D - O F - D A Y   R E C O N   R U N     *
+000100*                                                               *
+000110*   PURPOSE.  SUMS THE DAY'S JOURNAL POSTINGS BY TRANSACTION    *
+000120*   TYPE, SUMS THE ACCOUNT MASTER'S CURRENT BALANCES, COMPARES  *
+000130*   THE MASTER TOTAL AGAINST THE PRIOR DAY'S CARRIED-FORWARD    *
+000140*   TOTAL PLUS TODAY'S NET POSTINGS, AND PRINTS A CONTROL-TOTAL *
+000150*   REPORT FLAGGING ANY ACCOUNT OR GRAND-TOTAL OUT-OF-BALANCE   *
+000160*   CONDITION.  RUN AFTER BNKINT AS THE LAST STEP OF THE NIGHT. *
+000170*                                                               *
+000180*   MODIFICATION HISTORY.                                       *
+000190*   08/08/2026  OSG   INITIAL VERSION.                          *
+000200*   08/08/2026  OSG   RESTRICT 2000-SUM-JOURNAL TO WS-TODAY'S    *
+000210*                     POSTINGS - JRNLFILE IS NEVER ROTATED, SO   *
+000220*                     SUMMING EVERY RECORD DOUBLE-COUNTED PRIOR  *
+000230*                     DAYS' POSTINGS FROM THE SECOND RUN ON.     *
+000240*   08/08/2026  OSG   ACCEPT THE BUSINESS DATE AS A PARM INSTEAD *
+000250*                     OF DERIVING IT FROM FUNCTION CURRENT-DATE, *
+000260*                     SO A JOB RUN AFTER MIDNIGHT STILL CLOSES   *
+000270*                     THE INTENDED BUSINESS DAY.  PARM OMITTED   *
+000280*                     OR SHORTER THAN 8 BYTES STILL DEFAULTS TO  *
+000290*                     THE WALL-CLOCK DATE.                       *
+000300*   08/08/2026  OSG   CHECK FILE STATUS AFTER EVERY OPEN IN      *
+000310*                     1000-INITIALIZE (MATCHING BNKINT/BNKALD/   *
+000320*                     BNKTLD) INSTEAD OF FALLING INTO THE READ   *
+000330*                     LOOPS UNCHECKED.  ALSO SKIP THE VARIANCE   *
+000340*                     CHECK IN 4000-BALANCE-CHECK WHEN EODCTLI   *
+000350*                     HAS NO PRIOR-DAY RECORD (FIRST-EVER RUN),  *
+000360*                     SINCE COMPARING A FRESHLY-LOADED MASTER    *
+000370*                     TOTAL AGAINST A ZERO PRIOR TOTAL ALWAYS    *
+000380*                     FALSELY FLAGGED DAY ONE AS OUT OF BALANCE. *
+000390*****************************************************************
+000400 ENVIRONMENT DIVISION.
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     SELECT ACCT-MASTER-FILE  ASSIGN TO ACCTMSTR
+000440         ORGANIZATION IS INDEXED
+000450         ACCESS MODE IS SEQUENTIAL
+000460         RECORD KEY IS FD-ACCT-NUMBER
+000470         FILE STATUS IS WS-ACCT-FILE-STATUS.
+000480
+000490     SELECT JOURNAL-FILE      ASSIGN TO JRNLFILE
+000500         ORGANIZATION IS SEQUENTIAL
+000510         ACCESS MODE IS SEQUENTIAL
+000520         FILE STATUS IS WS-JRNL-FILE-STATUS.
+000530
+000540     SELECT CTL-IN-FILE       ASSIGN TO EODCTLI
+000550         ORGANIZATION IS SEQUENTIAL
+000560         ACCESS MODE IS SEQUENTIAL
+000570         FILE STATUS IS WS-CTLIN-FILE-STATUS.
+000580
+000590     SELECT CTL-OUT-FILE      ASSIGN TO EODCTLO
+000600         ORGANIZATION IS SEQUENTIAL
+000610         ACCESS MODE IS SEQUENTIAL
+000620         FILE STATUS IS WS-CTLOUT-FILE-STATUS.
+000630
+000640     SELECT REPORT-FILE       ASSIGN TO RPTOUT
+000650         ORGANIZATION IS SEQUENTIAL
+000660         ACCESS MODE IS SEQUENTIAL
+000670         FILE STATUS IS WS-RPT-FILE-STATUS.
+000680
+000690 DATA DIVISION.
+000700 FILE SECTION.
+000710 FD  ACCT-MASTER-FILE
+000720     LABEL RECORDS ARE STANDARD
+000730     RECORD CONTAINS 53 CHARACTERS.
+000740 01  FD-ACCT-RECORD.
+000750     COPY ACCTREC
+000760         REPLACING ACCT-NUMBER BY FD-ACCT-NUMBER.
+000770
+000780 FD  JOURNAL-FILE
+000790     LABEL RECORDS ARE STANDARD
+000800     RECORD CONTAINS 84 CHARACTERS.
+000810 01  FD-JOURNAL-RECORD.
+000820     COPY JRNLREC.
+000830
+000840 FD  CTL-IN-FILE
+000850     LABEL RECORDS ARE STANDARD
+000860     RECORD CONTAINS 22 CHARACTERS.
+000870 01  FD-CTL-IN-RECORD.
+000880     COPY CTLREC.
+000890
+000900 FD  CTL-OUT-FILE
+000910     LABEL RECORDS ARE STANDARD
+000920     RECORD CONTAINS 22 CHARACTERS.
+000930 01  FD-CTL-OUT-RECORD.
+000940     COPY CTLREC
+000950         REPLACING CTL-RUN-DATE    BY CTL-OUT-RUN-DATE
+000960                   CTL-GRAND-TOTAL BY CTL-OUT-GRAND-TOTAL.
+000970
+000980 FD  REPORT-FILE
+000990     LABEL RECORDS ARE STANDARD
+001000     RECORD CONTAINS 132 CHARACTERS.
+001010 01  FD-REPORT-LINE               PIC X(132).
+001020
+001030 WORKING-STORAGE SECTION.
+001040 77  WS-ACCT-FILE-STATUS       PIC X(02) VALUE SPACES.
+001050 77  WS-JRNL-FILE-STATUS       PIC X(02) VALUE SPACES.
+001060 77  WS-CTLIN-FILE-STATUS      PIC X(02) VALUE SPACES.
+001070 77  WS-CTLOUT-FILE-STATUS     PIC X(02) VALUE SPACES.
+001080 77  WS-RPT-FILE-STATUS        PIC X(02) VALUE SPACES.
+001090
+001100 01  WS-SWITCHES.
+001110     05  WS-ACCT-EOF-SW        PIC X(01) VALUE 'N'.
+001120         88  ACCT-MASTER-EOF   VALUE 'Y'.
+001130     05  WS-JRNL-EOF-SW        PIC X(01) VALUE 'N'.
+001140         88  JOURNAL-EOF       VALUE 'Y'.
+001150     05  WS-OUT-OF-BAL-SW      PIC X(01) VALUE 'N'.
+001160         88  GRAND-TOTAL-OUT-OF-BALANCE  VALUE 'Y'.
+001170     05  WS-PRIOR-CTL-SW       PIC X(01) VALUE 'N'.
+001180         88  NO-PRIOR-CTL-RECORD  VALUE 'Y'.
+001190
+001200 01  WS-TOTALS.
+001210     05  WS-TOTAL-DEP          PIC S9(12)V99 VALUE ZERO.
+001220     05  WS-TOTAL-WD           PIC S9(12)V99 VALUE ZERO.
+001230     05  WS-TOTAL-ODFE         PIC S9(12)V99 VALUE ZERO.
+001240     05  WS-TOTAL-XFDR         PIC S9(12)V99 VALUE ZERO.
+001250     05  WS-TOTAL-XFCR         PIC S9(12)V99 VALUE ZERO.
+001260     05  WS-TOTAL-INT          PIC S9(12)V99 VALUE ZERO.
+001270     05  WS-TOTAL-OTHER        PIC S9(12)V99 VALUE ZERO.
+001280     05  WS-NET-POSTINGS       PIC S9(12)V99 VALUE ZERO.
+001290     05  WS-JRNL-DELTA         PIC S9(12)V99 VALUE ZERO.
+001300     05  WS-MASTER-TOTAL       PIC S9(12)V99 VALUE ZERO.
+001310     05  WS-PRIOR-TOTAL        PIC S9(12)V99 VALUE ZERO.
+001320     05  WS-EXPECTED-TOTAL     PIC S9(12)V99 VALUE ZERO.
+001330     05  WS-VARIANCE           PIC S9(12)V99 VALUE ZERO.
+001340
+001350 01  WS-COUNTERS.
+001360     05  WS-ACCOUNTS-READ      PIC 9(07) COMP-3 VALUE ZERO.
+001370     05  WS-ACCOUNTS-FLAGGED   PIC 9(07) COMP-3 VALUE ZERO.
+001380     05  WS-JOURNAL-RECS       PIC 9(07) COMP-3 VALUE ZERO.
+001390
+001400 01  WS-CURRENT-DATE-TIME      PIC X(21).
+001410 01  WS-TODAY                  PIC 9(08).
+001420
+001430 01  WS-EDIT-FIELDS.
+001440     05  WS-AMOUNT-DISP        PIC -(10).99.
+001450     05  WS-ACCOUNT-DISP       PIC 9(08).
+001460
+001470 01  WS-REPORT-LINE            PIC X(132).
+001480
+001490 LINKAGE SECTION.
+001500 01  WS-PARM-INFO.
+001510     05  WS-PARM-LEN           PIC S9(04) COMP.
+001520     05  WS-PARM-RUN-DATE      PIC 9(08).
+001530
+001540 PROCEDURE DIVISION USING WS-PARM-INFO.
+001550 0000-MAINLINE.
+001560     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001570     PERFORM 2000-SUM-JOURNAL THRU 2000-EXIT
+001580         UNTIL JOURNAL-EOF
+001590     PERFORM 3000-SUM-MASTER THRU 3000-EXIT
+001600         UNTIL ACCT-MASTER-EOF
+001610     PERFORM 4000-BALANCE-CHECK THRU 4000-EXIT
+001620     PERFORM 5000-WRITE-REPORT THRU 5000-EXIT
+001630     PERFORM 6000-TERMINATE THRU 6000-EXIT
+001640     STOP RUN.
+001650
+001660*----------------------------------------------------------*
+001670*  1000-INITIALIZE - OPEN FILES, LOAD PRIOR DAY'S TOTAL      *
+001680*----------------------------------------------------------*
+001690 1000-INITIALIZE.
+001700     IF WS-PARM-LEN >= 8
+001710         MOVE WS-PARM-RUN-DATE TO WS-TODAY
+001720     ELSE
+001730         MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+001740         MOVE WS-CURRENT-DATE-TIME(1:8) TO WS-TODAY
+001750     END-IF
+001760     OPEN INPUT  ACCT-MASTER-FILE
+001770     IF WS-ACCT-FILE-STATUS NOT = '00'
+001780         DISPLAY 'BNKEOD - ACCTMSTR OPEN FAILED, STATUS = '
+001790             WS-ACCT-FILE-STATUS
+001800         MOVE 'Y' TO WS-ACCT-EOF-SW
+001810         MOVE 'Y' TO WS-JRNL-EOF-SW
+001820         GO TO 1000-EXIT
+001830     END-IF
+001840     OPEN INPUT  JOURNAL-FILE
+001850     IF WS-JRNL-FILE-STATUS NOT = '00'
+001860         DISPLAY 'BNKEOD - JRNLFILE OPEN FAILED, STATUS = '
+001870             WS-JRNL-FILE-STATUS
+001880         MOVE 'Y' TO WS-ACCT-EOF-SW
+001890         MOVE 'Y' TO WS-JRNL-EOF-SW
+001900         GO TO 1000-EXIT
+001910     END-IF
+001920     OPEN INPUT  CTL-IN-FILE
+001930     IF WS-CTLIN-FILE-STATUS NOT = '00'
+001940         DISPLAY 'BNKEOD - EODCTLI OPEN FAILED, STATUS = '
+001950             WS-CTLIN-FILE-STATUS
+001960         MOVE 'Y' TO WS-ACCT-EOF-SW
+001970         MOVE 'Y' TO WS-JRNL-EOF-SW
+001980         GO TO 1000-EXIT
+001990     END-IF
+002000     OPEN OUTPUT CTL-OUT-FILE
+002010     IF WS-CTLOUT-FILE-STATUS NOT = '00'
+002020         DISPLAY 'BNKEOD - EODCTLO OPEN FAILED, STATUS = '
+002030             WS-CTLOUT-FILE-STATUS
+002040         MOVE 'Y' TO WS-ACCT-EOF-SW
+002050         MOVE 'Y' TO WS-JRNL-EOF-SW
+002060         GO TO 1000-EXIT
+002070     END-IF
+002080     OPEN OUTPUT REPORT-FILE
+002090     IF WS-RPT-FILE-STATUS NOT = '00'
+002100         DISPLAY 'BNKEOD - RPTOUT OPEN FAILED, STATUS = '
+002110             WS-RPT-FILE-STATUS
+002120         MOVE 'Y' TO WS-ACCT-EOF-SW
+002130         MOVE 'Y' TO WS-JRNL-EOF-SW
+002140         GO TO 1000-EXIT
+002150     END-IF
+002160     READ CTL-IN-FILE
+002170         AT END
+002180             MOVE ZERO TO WS-PRIOR-TOTAL
+002190             MOVE 'Y'  TO WS-PRIOR-CTL-SW
+002200         NOT AT END
+002210             MOVE CTL-GRAND-TOTAL TO WS-PRIOR-TOTAL
+002220     END-READ
+002230     PERFORM 2100-READ-JOURNAL THRU 2100-EXIT
+002240     PERFORM 3100-READ-ACCT THRU 3100-EXIT.
+002250 1000-EXIT.
+002260     EXIT.
+002270
+002280*----------------------------------------------------------*
+002290*  2000-SUM-JOURNAL - TOTAL TODAY'S POSTINGS BY TRAN TYPE    *
+002300*----------------------------------------------------------*
+002310 2000-SUM-JOURNAL.
+002320     ADD 1 TO WS-JOURNAL-RECS
+002330     IF JRNL-DATE = WS-TODAY
+002340         COMPUTE WS-JRNL-DELTA =
+002350             JRNL-BALANCE-AFTER - JRNL-BALANCE-BEFORE
+002360         ADD WS-JRNL-DELTA TO WS-NET-POSTINGS
+002370         EVALUATE JRNL-TRAN-TYPE
+002380             WHEN 'DEP '
+002390                 ADD JRNL-AMOUNT TO WS-TOTAL-DEP
+002400             WHEN 'WD  '
+002410                 ADD JRNL-AMOUNT TO WS-TOTAL-WD
+002420             WHEN 'ODFE'
+002430                 ADD JRNL-AMOUNT TO WS-TOTAL-ODFE
+002440             WHEN 'XFDR'
+002450                 ADD JRNL-AMOUNT TO WS-TOTAL-XFDR
+002460             WHEN 'XFCR'
+002470                 ADD JRNL-AMOUNT TO WS-TOTAL-XFCR
+002480             WHEN 'INT '
+002490                 ADD JRNL-AMOUNT TO WS-TOTAL-INT
+002500             WHEN OTHER
+002510                 ADD JRNL-AMOUNT TO WS-TOTAL-OTHER
+002520         END-EVALUATE
+002530     END-IF
+002540     PERFORM 2100-READ-JOURNAL THRU 2100-EXIT.
+002550 2000-EXIT.
+002560     EXIT.
+002570
+002580 2100-READ-JOURNAL.
+002590     READ JOURNAL-FILE
+002600         AT END
+002610             MOVE 'Y' TO WS-JRNL-EOF-SW
+002620     END-READ.
+002630 2100-EXIT.
+002640     EXIT.
+002650
+002660*----------------------------------------------------------*
+002670*  3000-SUM-MASTER - TOTAL CURRENT BALANCES, FLAG ACCOUNTS   *
+002680*----------------------------------------------------------*
+002690 3000-SUM-MASTER.
+002700     ADD 1 TO WS-ACCOUNTS-READ
+002710     ADD ACCT-BALANCE TO WS-MASTER-TOTAL
+002720     IF ACCT-BALANCE < 0
+002730         IF ACCT-OD-IS-DISABLED
+002740             PERFORM 3200-FLAG-ACCOUNT THRU 3200-EXIT
+002750         ELSE
+002760             IF ACCT-BALANCE < (0 - ACCT-OD-LIMIT)
+002770                 PERFORM 3200-FLAG-ACCOUNT THRU 3200-EXIT
+002780             END-IF
+002790         END-IF
+002800     END-IF
+002810     PERFORM 3100-READ-ACCT THRU 3100-EXIT.
+002820 3000-EXIT.
+002830     EXIT.
+002840
+002850 3100-READ-ACCT.
+002860     READ ACCT-MASTER-FILE
+002870         AT END
+002880             MOVE 'Y' TO WS-ACCT-EOF-SW
+002890     END-READ.
+002900 3100-EXIT.
+002910     EXIT.
+002920
+002930 3200-FLAG-ACCOUNT.
+002940     ADD 1 TO WS-ACCOUNTS-FLAGGED
+002950     MOVE FD-ACCT-NUMBER TO WS-ACCOUNT-DISP
+002960     MOVE ACCT-BALANCE   TO WS-AMOUNT-DISP
+002970     MOVE SPACES TO WS-REPORT-LINE
+002980     STRING
+002990         '  *** OUT OF BALANCE - ACCT ' DELIMITED SIZE
+003000         WS-ACCOUNT-DISP                DELIMITED SIZE
+003010         ' BALANCE '                    DELIMITED SIZE
+003020         WS-AMOUNT-DISP                 DELIMITED SIZE
+003030         ' EXCEEDS APPROVED OVERDRAFT ***' DELIMITED SIZE
+003040         INTO WS-REPORT-LINE
+003050     MOVE WS-REPORT-LINE TO FD-REPORT-LINE
+003060     WRITE FD-REPORT-LINE.
+003070 3200-EXIT.
+003080     EXIT.
+003090
+003100*----------------------------------------------------------*
+003110*  4000-BALANCE-CHECK - COMPARE MASTER TOTAL TO EXPECTED     *
+003120*----------------------------------------------------------*
+003130 4000-BALANCE-CHECK.
+003140     IF NO-PRIOR-CTL-RECORD
+003150         MOVE WS-MASTER-TOTAL TO WS-EXPECTED-TOTAL
+003160         MOVE ZERO             TO WS-VARIANCE
+003170     ELSE
+003180         COMPUTE WS-EXPECTED-TOTAL =
+003190             WS-PRIOR-TOTAL + WS-NET-POSTINGS
+003200         COMPUTE WS-VARIANCE = WS-MASTER-TOTAL - WS-EXPECTED-TOTAL
+003210         IF WS-VARIANCE NOT = 0
+003220             MOVE 'Y' TO WS-OUT-OF-BAL-SW
+003230         END-IF
+003240     END-IF.
+003250 4000-EXIT.
+003260     EXIT.
+003270
+003280*----------------------------------------------------------*
+003290*  5000-WRITE-REPORT - PRINT THE CONTROL-TOTAL RECON REPORT  *
+003300*----------------------------------------------------------*
+003310 5000-WRITE-REPORT.
+003320     MOVE SPACES TO WS-REPORT-LINE
+003330     STRING
+003340         'IRON BANK OF BRAAVOS - END OF DAY RECONCILIATION - '
+003350             DELIMITED SIZE
+003360         WS-TODAY                       DELIMITED SIZE
+003370         INTO WS-REPORT-LINE
+003380     MOVE WS-REPORT-LINE TO FD-REPORT-LINE
+003390     WRITE FD-REPORT-LINE
+003400
+003410     PERFORM 5100-WRITE-TOTAL-LINE THRU 5100-EXIT.
+003420 5000-EXIT.
+003430     EXIT.
+003440
+003450 5100-WRITE-TOTAL-LINE.
+003460     MOVE SPACES TO WS-REPORT-LINE
+003470     MOVE WS-TOTAL-DEP TO WS-AMOUNT-DISP
+003480     STRING '  DEPOSITS ........ ' DELIMITED SIZE
+003490         WS-AMOUNT-DISP             DELIMITED SIZE
+003500         INTO WS-REPORT-LINE
+003510     MOVE WS-REPORT-LINE TO FD-REPORT-LINE
+003520     WRITE FD-REPORT-LINE
+003530
+003540     MOVE SPACES TO WS-REPORT-LINE
+003550     MOVE WS-TOTAL-WD TO WS-AMOUNT-DISP
+003560     STRING '  WITHDRAWALS ..... ' DELIMITED SIZE
+003570         WS-AMOUNT-DISP             DELIMITED SIZE
+003580         INTO WS-REPORT-LINE
+003590     MOVE WS-REPORT-LINE TO FD-REPORT-LINE
+003600     WRITE FD-REPORT-LINE
+003610
+003620     MOVE SPACES TO WS-REPORT-LINE
+003630     MOVE WS-TOTAL-ODFE TO WS-AMOUNT-DISP
+003640     STRING '  OVERDRAFT FEES .. ' DELIMITED SIZE
+003650         WS-AMOUNT-DISP             DELIMITED SIZE
+003660         INTO WS-REPORT-LINE
+003670     MOVE WS-REPORT-LINE TO FD-REPORT-LINE
+003680     WRITE FD-REPORT-LINE
+003690
+003700     MOVE SPACES TO WS-REPORT-LINE
+003710     MOVE WS-TOTAL-XFDR TO WS-AMOUNT-DISP
+003720     STRING '  TRANSFERS DEBIT . ' DELIMITED SIZE
+003730         WS-AMOUNT-DISP             DELIMITED SIZE
+003740         INTO WS-REPORT-LINE
+003750     MOVE WS-REPORT-LINE TO FD-REPORT-LINE
+003760     WRITE FD-REPORT-LINE
+003770
+003780     MOVE SPACES TO WS-REPORT-LINE
+003790     MOVE WS-TOTAL-XFCR TO WS-AMOUNT-DISP
+003800     STRING '  TRANSFERS CREDIT  ' DELIMITED SIZE
+003810         WS-AMOUNT-DISP             DELIMITED SIZE
+003820         INTO WS-REPORT-LINE
+003830     MOVE WS-REPORT-LINE TO FD-REPORT-LINE
+003840     WRITE FD-REPORT-LINE
+003850
+003860     MOVE SPACES TO WS-REPORT-LINE
+003870     MOVE WS-TOTAL-INT TO WS-AMOUNT-DISP
+003880     STRING '  INTEREST CREDITS  ' DELIMITED SIZE
+003890         WS-AMOUNT-DISP             DELIMITED SIZE
+003900         INTO WS-REPORT-LINE
+003910     MOVE WS-REPORT-LINE TO FD-REPORT-LINE
+003920     WRITE FD-REPORT-LINE
+003930
+003940     MOVE SPACES TO WS-REPORT-LINE
+003950     MOVE WS-NET-POSTINGS TO WS-AMOUNT-DISP
+003960     STRING '  NET POSTINGS .... ' DELIMITED SIZE
+003970         WS-AMOUNT-DISP             DELIMITED SIZE
+003980         INTO WS-REPORT-LINE
+003990     MOVE WS-REPORT-LINE TO FD-REPORT-LINE
+004000     WRITE FD-REPORT-LINE
+004010
+004020     MOVE SPACES TO WS-REPORT-LINE
+004030     MOVE WS-PRIOR-TOTAL TO WS-AMOUNT-DISP
+004040     STRING '  PRIOR DAY TOTAL . ' DELIMITED SIZE
+004050         WS-AMOUNT-DISP             DELIMITED SIZE
+004060         INTO WS-REPORT-LINE
+004070     MOVE WS-REPORT-LINE TO FD-REPORT-LINE
+004080     WRITE FD-REPORT-LINE
+004090
+004100     MOVE SPACES TO WS-REPORT-LINE
+004110     MOVE WS-EXPECTED-TOTAL TO WS-AMOUNT-DISP
+004120     STRING '  EXPECTED TOTAL .. ' DELIMITED SIZE
+004130         WS-AMOUNT-DISP             DELIMITED SIZE
+004140         INTO WS-REPORT-LINE
+004150     MOVE WS-REPORT-LINE TO FD-REPORT-LINE
+004160     WRITE FD-REPORT-LINE
+004170
+004180     MOVE SPACES TO WS-REPORT-LINE
+004190     MOVE WS-MASTER-TOTAL TO WS-AMOUNT-DISP
+004200     STRING '  MASTER FILE TOTAL  ' DELIMITED SIZE
+004210         WS-AMOUNT-DISP              DELIMITED SIZE
+004220         INTO WS-REPORT-LINE
+004230     MOVE WS-REPORT-LINE TO FD-REPORT-LINE
+004240     WRITE FD-REPORT-LINE
+004250
+004260     MOVE SPACES TO WS-REPORT-LINE
+004270     MOVE WS-VARIANCE TO WS-AMOUNT-DISP
+004280     STRING '  VARIANCE ........ ' DELIMITED SIZE
+004290         WS-AMOUNT-DISP             DELIMITED SIZE
+004300         INTO WS-REPORT-LINE
+004310     MOVE WS-REPORT-LINE TO FD-REPORT-LINE
+004320     WRITE FD-REPORT-LINE
+004330
+004340     IF GRAND-TOTAL-OUT-OF-BALANCE
+004350         MOVE SPACES TO WS-REPORT-LINE
+004360         STRING
+004370             '  *** GRAND TOTAL OUT OF BALANCE - INVESTIGATE ***'
+004380                 DELIMITED SIZE
+004390             INTO WS-REPORT-LINE
+004400         MOVE WS-REPORT-LINE TO FD-REPORT-LINE
+004410         WRITE FD-REPORT-LINE
+004420     ELSE
+004430         MOVE SPACES TO WS-REPORT-LINE
+004440         STRING
+004450             '  BOOKS BALANCE - NO EXCEPTIONS'
+004460                 DELIMITED SIZE
+004470             INTO WS-REPORT-LINE
+004480         MOVE WS-REPORT-LINE TO FD-REPORT-LINE
+004490         WRITE FD-REPORT-LINE
+004500     END-IF.
+004510 5100-EXIT.
+004520     EXIT.
+004530
+004540*----------------------------------------------------------*
+004550*  6000-TERMINATE - CARRY THE VERIFIED TOTAL FORWARD         *
+004560*----------------------------------------------------------*
+004570 6000-TERMINATE.
+004580     MOVE WS-TODAY        TO CTL-OUT-RUN-DATE
+004590     MOVE WS-MASTER-TOTAL TO CTL-OUT-GRAND-TOTAL
+004600     WRITE FD-CTL-OUT-RECORD
+004610     CLOSE ACCT-MASTER-FILE
+004620     CLOSE JOURNAL-FILE
+004630     CLOSE CTL-IN-FILE
+004640     CLOSE CTL-OUT-FILE
+004650     CLOSE REPORT-FILE
+004660     DISPLAY 'BNKEOD - ACCOUNTS READ ..... ' WS-ACCOUNTS-READ
+004670     DISPLAY 'BNKEOD - ACCOUNTS FLAGGED .. ' WS-ACCOUNTS-FLAGGED
+004680     DISPLAY 'BNKEOD - JOURNAL RECS READ . ' WS-JOURNAL-RECS
+004690     DISPLAY 'BNKEOD - VARIANCE .......... ' WS-VARIANCE.
+004700 6000-EXIT.
+004710     EXIT.
