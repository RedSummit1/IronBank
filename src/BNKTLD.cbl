@@ -0,0 +1,136 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    BNKTLD.
+000030 AUTHOR.        OPERATIONS SUPPORT GROUP.
+000040 INSTALLATION.  IRON BANK OF BRAAVOS.
+000050 DATE-WRITTEN.  08/08/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*                                                               *
+000090*   B N K T L D  -  T E L L E R   M A S T E R   L O A D         *
+000100*                                                               *
+000110*   PURPOSE.  ONE-TIME/AS-NEEDED INITIAL LOAD OF THE TELLER      *
+000120*   MASTER (TELLMSTR) FROM A SEQUENTIAL CARD-IMAGE EXTRACT.      *
+000130*   RUN AGAINST A FRESHLY-DEFINED, EMPTY VSAM KSDS TO PROVISION  *
+000140*   TELLER SIGN-ON CREDENTIALS - SEE BNKTLD JCL FOR THE INPUT    *
+000150*   LAYOUT.  WITHOUT THIS LOAD, TELLMSTR IS EMPTY AND NO TELLER  *
+000160*   CAN SIGN ON TO THE ONLINE REGION.                            *
+000170*                                                               *
+000180*   MODIFICATION HISTORY.                                       *
+000190*   08/08/2026  OSG   INITIAL VERSION.                          *
+000200*                                                               *
+000210*****************************************************************
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT TELL-IN-FILE      ASSIGN TO TELLIN
+000260         ORGANIZATION IS SEQUENTIAL
+000270         ACCESS MODE IS SEQUENTIAL
+000280         FILE STATUS IS WS-TELLIN-FILE-STATUS.
+000290
+000300     SELECT TELL-MASTER-FILE  ASSIGN TO TELLMSTR
+000310         ORGANIZATION IS INDEXED
+000320         ACCESS MODE IS SEQUENTIAL
+000330         RECORD KEY IS TELL-ID
+000340         FILE STATUS IS WS-TELL-FILE-STATUS.
+000350
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  TELL-IN-FILE
+000390     LABEL RECORDS ARE STANDARD
+000400     RECORD CONTAINS 33 CHARACTERS.
+000410 01  FD-TELL-IN-RECORD.
+000420     05  TLIN-ID               PIC X(08).
+000430     05  TLIN-PIN              PIC X(04).
+000440     05  TLIN-NAME             PIC X(20).
+000450     05  TLIN-STATUS           PIC X(01).
+000460
+000470 FD  TELL-MASTER-FILE
+000480     LABEL RECORDS ARE STANDARD
+000490     RECORD CONTAINS 33 CHARACTERS.
+000500 01  FD-TELL-RECORD.
+000510     COPY TELLREC.
+000520
+000530 WORKING-STORAGE SECTION.
+000540 77  WS-TELLIN-FILE-STATUS     PIC X(02) VALUE SPACES.
+000550 77  WS-TELL-FILE-STATUS       PIC X(02) VALUE SPACES.
+000560
+000570 01  WS-SWITCHES.
+000580     05  WS-TELLIN-EOF-SW      PIC X(01) VALUE 'N'.
+000590         88  TELL-IN-EOF       VALUE 'Y'.
+000600
+000610 01  WS-COUNTERS.
+000620     05  WS-TELLERS-READ       PIC 9(07) COMP-3 VALUE ZERO.
+000630     05  WS-TELLERS-LOADED     PIC 9(07) COMP-3 VALUE ZERO.
+000640     05  WS-TELLERS-REJECTED   PIC 9(07) COMP-3 VALUE ZERO.
+000650
+000660 PROCEDURE DIVISION.
+000670 0000-MAINLINE.
+000680     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000690     PERFORM 2000-LOAD-TELLER THRU 2000-EXIT
+000700         UNTIL TELL-IN-EOF
+000710     PERFORM 3000-TERMINATE THRU 3000-EXIT
+000720     STOP RUN.
+000730
+000740*----------------------------------------------------------*
+000750*  1000-INITIALIZE - OPEN FILES AND PRIME THE FIRST READ    *
+000760*----------------------------------------------------------*
+000770 1000-INITIALIZE.
+000780     OPEN INPUT  TELL-IN-FILE
+000790     IF WS-TELLIN-FILE-STATUS NOT = '00'
+000800         DISPLAY 'BNKTLD - TELLIN OPEN FAILED, STATUS = '
+000810             WS-TELLIN-FILE-STATUS
+000820         MOVE 'Y' TO WS-TELLIN-EOF-SW
+000830         GO TO 1000-EXIT
+000840     END-IF
+000850     OPEN OUTPUT TELL-MASTER-FILE
+000860     IF WS-TELL-FILE-STATUS NOT = '00'
+000870         DISPLAY 'BNKTLD - TELLMSTR OPEN FAILED, STATUS = '
+000880             WS-TELL-FILE-STATUS
+000890         MOVE 'Y' TO WS-TELLIN-EOF-SW
+000900         GO TO 1000-EXIT
+000910     END-IF
+000920     PERFORM 2100-READ-TELL-IN THRU 2100-EXIT.
+000930 1000-EXIT.
+000940     EXIT.
+000950
+000960*----------------------------------------------------------*
+000970*  2000-LOAD-TELLER - MOVE ONE EXTRACT RECORD TO THE        *
+000980*  MASTER AND WRITE IT INTO THE KSDS IN KEY SEQUENCE        *
+000990*----------------------------------------------------------*
+001000 2000-LOAD-TELLER.
+001010     ADD 1 TO WS-TELLERS-READ
+001020     MOVE TLIN-ID          TO TELL-ID
+001030     MOVE TLIN-PIN         TO TELL-PIN
+001040     MOVE TLIN-NAME        TO TELL-NAME
+001050     MOVE TLIN-STATUS      TO TELL-STATUS
+001060     WRITE FD-TELL-RECORD
+001070         INVALID KEY
+001080             ADD 1 TO WS-TELLERS-REJECTED
+001090             DISPLAY 'BNKTLD - DUPLICATE TELLER REJECTED - '
+001100                 TELL-ID
+001110         NOT INVALID KEY
+001120             ADD 1 TO WS-TELLERS-LOADED
+001130     END-WRITE
+001140     PERFORM 2100-READ-TELL-IN THRU 2100-EXIT.
+001150 2000-EXIT.
+001160     EXIT.
+001170
+001180 2100-READ-TELL-IN.
+001190     READ TELL-IN-FILE
+001200         AT END
+001210             MOVE 'Y' TO WS-TELLIN-EOF-SW
+001220     END-READ.
+001230 2100-EXIT.
+001240     EXIT.
+001250
+001260*----------------------------------------------------------*
+001270*  3000-TERMINATE - CLOSE FILES AND REPORT RUN TOTALS       *
+001280*----------------------------------------------------------*
+001290 3000-TERMINATE.
+001300     CLOSE TELL-IN-FILE
+001310     CLOSE TELL-MASTER-FILE
+001320     DISPLAY 'BNKTLD - TELLERS READ ...... ' WS-TELLERS-READ
+001330     DISPLAY 'BNKTLD - TELLERS LOADED .... ' WS-TELLERS-LOADED
+001340     DISPLAY 'BNKTLD - TELLERS REJECTED .. ' WS-TELLERS-REJECTED.
+001350 3000-EXIT.
+001360     EXIT.
