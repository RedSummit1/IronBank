@@ -7,33 +7,230 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 WS-ACCOUNT.
-          05 WS-ACCOUNT-NUMBER    PIC 9(8)   VALUE 00000001.
-          05 WS-ACCOUNT-NAME      PIC X(20)  VALUE 'JONATHAN'.
-          05 WS-BALANCE           PIC 9(10)V99 VALUE 1000.00.
-          05 WS-BALANCE-DISP      PIC Z(10).99.
+           COPY ACCTREC
+               REPLACING ACCT-NUMBER      BY WS-ACCOUNT-NUMBER
+                         ACCT-NAME        BY WS-ACCOUNT-NAME
+                         ACCT-BALANCE     BY WS-BALANCE
+                         ACCT-OD-LIMIT    BY WS-OD-LIMIT
+                         ACCT-OD-ALLOWED  BY WS-OD-ALLOWED-SW
+                         ACCT-OD-IS-ENABLED  BY WS-OD-IS-ENABLED
+                         ACCT-OD-IS-DISABLED BY WS-OD-IS-DISABLED.
+
+       01 WS-COMMAREA.
+          05 CA-STATE              PIC X(8).
+          05 CA-ACCOUNT-NUMBER     PIC 9(8).
+          05 CA-TELLER-ID          PIC X(8).
+
+       01 WS-TELLER.
+           COPY TELLREC
+               REPLACING TELL-ID            BY WS-TELLER-ID
+                         TELL-PIN           BY WS-TELLER-PIN
+                         TELL-NAME          BY WS-TELLER-NAME
+                         TELL-STATUS        BY WS-TELLER-STATUS-SW
+                         TELL-IS-ACTIVE     BY WS-TELLER-IS-ACTIVE
+                         TELL-IS-INACTIVE   BY WS-TELLER-IS-INACTIVE.
+
+       01 WS-CURRENT-TELLER-ID     PIC X(8).
+       01 WS-TELLER-ID-STR         PIC X(8).
+       01 WS-TELLER-PIN-STR        PIC X(4).
+
+       01 WS-JOURNAL-RECORD.
+           COPY JRNLREC.
+
+       01 WS-CURRENT-DATE-TIME     PIC X(21).
+
+       01 WS-XFER-TO-RECORD.
+           COPY ACCTREC
+               REPLACING ACCT-NUMBER      BY WS-XFER-TO-ACCOUNT
+                         ACCT-NAME        BY WS-XFER-TO-NAME
+                         ACCT-BALANCE     BY WS-XFER-TO-BALANCE
+                         ACCT-OD-LIMIT    BY WS-XFER-TO-OD-LIMIT
+                         ACCT-OD-ALLOWED  BY WS-XFER-TO-OD-ALLOWED-SW.
+
+       01 WS-XFER-TO-STR           PIC X(8).
+       01 WS-XFER-LINK-REF         PIC X(14).
 
        01 WS-SCREEN-DATA.
           05 WS-INPUT             PIC X(80).
           05 WS-OUTPUT            PIC X(1920).
-          05 WS-MSG               PIC X(78).
+          05 WS-MSG               PIC X(78) VALUE SPACES.
           05 WS-CHOICE            PIC X(1).
           05 WS-AMOUNT            PIC 9(10)V99.
           05 WS-AMOUNT-STR        PIC X(12).
+          05 WS-BALANCE-DISP      PIC -(10).99.
+          05 WS-ACCOUNT-NUMBER-STR PIC X(8).
 
        01 WS-LENGTHS.
           05 WS-INPUT-LEN         PIC S9(4) COMP VALUE 80.
           05 WS-OUTPUT-LEN        PIC S9(4) COMP VALUE 1920.
+          05 WS-ACCOUNT-LEN       PIC S9(4) COMP VALUE 53.
+          05 WS-JOURNAL-LEN       PIC S9(4) COMP VALUE 84.
+          05 WS-COMMAREA-LEN      PIC S9(4) COMP VALUE 24.
+
+       01 WS-RESP                 PIC S9(8) COMP.
+
+       01 WS-MAX-AMOUNT           PIC 9(10)V99 VALUE 999999.99.
+
+       01 WS-AMOUNT-VALID-SW      PIC X VALUE 'N'.
+          88 VALID-AMOUNT         VALUE 'Y'.
+
+       01 WS-OVERDRAFT-FEE        PIC 9(4)V99 VALUE 35.00.
+       01 WS-AVAIL-BALANCE        PIC S9(10)V99.
+
+       01 WS-STATEMENT-DATA.
+          05 WS-STMT-TOTAL        PIC 9(4) VALUE ZERO.
+          05 WS-STMT-SKIP         PIC 9(4) VALUE ZERO.
+          05 WS-STMT-SEEN         PIC 9(4) VALUE ZERO.
+          05 WS-STMT-COUNT        PIC 9(4) VALUE ZERO.
+          05 WS-STMT-IDX          PIC 9(4) VALUE ZERO.
+          05 WS-STMT-EOF-SW       PIC X VALUE 'N'.
+             88 STMT-BROWSE-EOF   VALUE 'Y'.
+          05 WS-JRNL-RBA          PIC X(4) VALUE LOW-VALUES.
+          05 WS-STMT-ENTRY OCCURS 10 TIMES.
+             10 WS-STMT-DATE      PIC 9(8).
+             10 WS-STMT-TIME      PIC 9(6).
+             10 WS-STMT-TYPE      PIC X(4).
+             10 WS-STMT-AMOUNT    PIC S9(10)V99.
+             10 WS-STMT-BAL-AFTER PIC S9(10)V99.
+
+       01 WS-STMT-DATE-DISP       PIC 9(8).
+       01 WS-STMT-AMOUNT-DISP     PIC -(10).99.
+       01 WS-STMT-BAL-DISP        PIC -(10).99.
+       01 WS-OUTPUT-PTR           PIC S9(4) COMP.
+       01 WS-DUMMY-INPUT          PIC X(80).
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           05 FILLER               PIC X(24).
 
        PROCEDURE DIVISION.
        MAIN-PARA.
-           PERFORM SEND-MENU
+           IF EIBCALEN = 0
+               MOVE 'SIGNON' TO CA-STATE
+               PERFORM SEND-SIGNON-PROMPT
+           ELSE
+               MOVE DFHCOMMAREA TO WS-COMMAREA
+               MOVE CA-ACCOUNT-NUMBER TO WS-ACCOUNT-NUMBER
+               MOVE CA-TELLER-ID      TO WS-CURRENT-TELLER-ID
+               EVALUATE CA-STATE
+                   WHEN 'SIGNON'
+                       PERFORM RECEIVE-SIGNON
+                   WHEN 'ACCTSEL'
+                       PERFORM RECEIVE-ACCOUNT-SELECT
+                   WHEN 'MENU'
+                       PERFORM RECEIVE-INPUT
+                       PERFORM PROCESS-CHOICE
+                       PERFORM SEND-MENU
+               END-EVALUATE
+           END-IF
            EXEC CICS RETURN
                TRANSID('BANK')
-               COMMAREA(WS-ACCOUNT)
-               LENGTH(32)
+               COMMAREA(WS-COMMAREA)
+               LENGTH(WS-COMMAREA-LEN)
+           END-EXEC.
+
+       SEND-SIGNON-PROMPT.
+           MOVE SPACES TO WS-OUTPUT
+           STRING
+               '================================' DELIMITED SIZE
+               '=IRON BANK OF BRAAVOS==========='DELIMITED SIZE
+               X'15'                             DELIMITED SIZE
+               WS-MSG                            DELIMITED SIZE
+               X'15'                             DELIMITED SIZE
+               'TELLER SIGN-ON'                  DELIMITED SIZE
+               X'15'                             DELIMITED SIZE
+               'ENTER TELLER ID (8) AND PIN (4): '
+                                                 DELIMITED SIZE
+               INTO WS-OUTPUT
+           EXEC CICS SEND TEXT
+               FROM(WS-OUTPUT)
+               LENGTH(WS-OUTPUT-LEN)
+               ERASE
+           END-EXEC.
+
+       RECEIVE-SIGNON.
+           MOVE SPACES TO WS-INPUT
+           EXEC CICS RECEIVE
+               INTO(WS-INPUT)
+               LENGTH(WS-INPUT-LEN)
+           END-EXEC
+           MOVE WS-INPUT(1:8) TO WS-TELLER-ID-STR
+           MOVE WS-INPUT(9:4) TO WS-TELLER-PIN-STR
+           EXEC CICS READ
+               FILE('TELLMSTR')
+               INTO(WS-TELLER)
+               RIDFLD(WS-TELLER-ID-STR)
+               KEYLENGTH(8)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NOTFND)
+               MOVE 'INVALID TELLER ID OR PIN' TO WS-MSG
+               PERFORM SEND-SIGNON-PROMPT
+           ELSE
+               IF WS-TELLER-PIN NOT = WS-TELLER-PIN-STR
+                   OR WS-TELLER-IS-INACTIVE
+                   MOVE 'INVALID TELLER ID OR PIN' TO WS-MSG
+                   PERFORM SEND-SIGNON-PROMPT
+               ELSE
+                   MOVE WS-TELLER-ID-STR TO CA-TELLER-ID
+                   MOVE 'ACCTSEL'        TO CA-STATE
+                   MOVE SPACES           TO WS-MSG
+                   PERFORM SEND-ACCOUNT-PROMPT
+               END-IF
+           END-IF.
+
+       SEND-ACCOUNT-PROMPT.
+           MOVE SPACES TO WS-OUTPUT
+           STRING
+               '================================' DELIMITED SIZE
+               '=IRON BANK OF BRAAVOS==========='DELIMITED SIZE
+               X'15'                             DELIMITED SIZE
+               WS-MSG                            DELIMITED SIZE
+               X'15'                             DELIMITED SIZE
+               'ENTER ACCOUNT NUMBER: '          DELIMITED SIZE
+               INTO WS-OUTPUT
+           EXEC CICS SEND TEXT
+               FROM(WS-OUTPUT)
+               LENGTH(WS-OUTPUT-LEN)
+               ERASE
            END-EXEC.
 
+       RECEIVE-ACCOUNT-SELECT.
+           MOVE SPACES TO WS-INPUT
+           EXEC CICS RECEIVE
+               INTO(WS-INPUT)
+               LENGTH(WS-INPUT-LEN)
+           END-EXEC
+           MOVE WS-INPUT(1:8) TO WS-ACCOUNT-NUMBER-STR
+           IF WS-ACCOUNT-NUMBER-STR NOT NUMERIC
+               MOVE 'INVALID ACCOUNT NUMBER' TO WS-MSG
+               PERFORM SEND-ACCOUNT-PROMPT
+           ELSE
+               MOVE WS-ACCOUNT-NUMBER-STR TO WS-ACCOUNT-NUMBER
+               EXEC CICS READ
+                   FILE('ACCTMSTR')
+                   INTO(WS-ACCOUNT)
+                   RIDFLD(WS-ACCOUNT-NUMBER)
+                   KEYLENGTH(8)
+                   RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NOTFND)
+                   MOVE 'UNKNOWN ACCOUNT NUMBER' TO WS-MSG
+                   PERFORM SEND-ACCOUNT-PROMPT
+               ELSE
+                   MOVE WS-ACCOUNT-NUMBER TO CA-ACCOUNT-NUMBER
+                   MOVE 'MENU' TO CA-STATE
+                   PERFORM SEND-MENU
+               END-IF
+           END-IF.
+
        SEND-MENU.
+           EXEC CICS READ
+               FILE('ACCTMSTR')
+               INTO(WS-ACCOUNT)
+               RIDFLD(WS-ACCOUNT-NUMBER)
+               KEYLENGTH(8)
+           END-EXEC
            MOVE WS-BALANCE TO WS-BALANCE-DISP
            MOVE SPACES TO WS-OUTPUT
            STRING
@@ -48,10 +245,16 @@
                X'15'                             DELIMITED SIZE
                '================================'DELIMITED SIZE
                X'15'                             DELIMITED SIZE
+               WS-MSG                            DELIMITED SIZE
+               X'15'                             DELIMITED SIZE
                '1. DEPOSIT'                      DELIMITED SIZE
                X'15'                             DELIMITED SIZE
                '2. WITHDRAW'                     DELIMITED SIZE
                X'15'                             DELIMITED SIZE
+               '3. TRANSFER'                     DELIMITED SIZE
+               X'15'                             DELIMITED SIZE
+               '4. VIEW STATEMENT'               DELIMITED SIZE
+               X'15'                             DELIMITED SIZE
                'ENTER CHOICE: '                  DELIMITED SIZE
                INTO WS-OUTPUT
            EXEC CICS SEND TEXT
@@ -61,6 +264,7 @@
            END-EXEC.
 
        RECEIVE-INPUT.
+           MOVE SPACES TO WS-INPUT
            EXEC CICS RECEIVE
                INTO(WS-INPUT)
                LENGTH(WS-INPUT-LEN)
@@ -73,23 +277,65 @@
                    PERFORM DEPOSIT
                WHEN '2'
                    PERFORM WITHDRAW
+               WHEN '3'
+                   PERFORM TRANSFER
+               WHEN '4'
+                   PERFORM VIEW-STATEMENT
                WHEN OTHER
                    MOVE 'INVALID OPTION' TO WS-MSG
            END-EVALUATE.
 
+       VALIDATE-AMOUNT.
+           MOVE 'N' TO WS-AMOUNT-VALID-SW
+           IF WS-AMOUNT-STR NOT NUMERIC
+               MOVE 'INVALID AMOUNT - NUMBERS ONLY' TO WS-MSG
+           ELSE
+               MOVE WS-AMOUNT-STR TO WS-AMOUNT
+               IF WS-AMOUNT = 0
+                   MOVE 'AMOUNT MUST BE GREATER THAN ZERO' TO WS-MSG
+               ELSE
+                   IF WS-AMOUNT > WS-MAX-AMOUNT
+                       MOVE 'AMOUNT EXCEEDS MAXIMUM ALLOWED' TO WS-MSG
+                   ELSE
+                       MOVE 'Y' TO WS-AMOUNT-VALID-SW
+                   END-IF
+               END-IF
+           END-IF.
+
        DEPOSIT.
            EXEC CICS SEND TEXT
                FROM('ENTER DEPOSIT AMOUNT: ')
                LENGTH(22)
                ERASE
            END-EXEC
+           MOVE SPACES TO WS-AMOUNT-STR
            EXEC CICS RECEIVE
                INTO(WS-AMOUNT-STR)
                LENGTH(WS-INPUT-LEN)
            END-EXEC
-           MOVE WS-AMOUNT-STR TO WS-AMOUNT
-           ADD WS-AMOUNT TO WS-BALANCE
-           MOVE 'DEPOSIT SUCCESSFUL' TO WS-MSG.
+           PERFORM VALIDATE-AMOUNT
+           IF VALID-AMOUNT
+               EXEC CICS READ
+                   FILE('ACCTMSTR')
+                   INTO(WS-ACCOUNT)
+                   RIDFLD(WS-ACCOUNT-NUMBER)
+                   KEYLENGTH(8)
+                   UPDATE
+               END-EXEC
+               MOVE WS-BALANCE TO JRNL-BALANCE-BEFORE
+               ADD WS-AMOUNT TO WS-BALANCE
+               EXEC CICS REWRITE
+                   FILE('ACCTMSTR')
+                   FROM(WS-ACCOUNT)
+               END-EXEC
+               MOVE WS-ACCOUNT-NUMBER TO JRNL-ACCOUNT-NUMBER
+               MOVE 'DEP '            TO JRNL-TRAN-TYPE
+               MOVE WS-AMOUNT          TO JRNL-AMOUNT
+               MOVE WS-BALANCE         TO JRNL-BALANCE-AFTER
+               MOVE SPACES             TO JRNL-LINK-REF
+               PERFORM WRITE-JOURNAL-RECORD
+               MOVE 'DEPOSIT SUCCESSFUL' TO WS-MSG
+           END-IF.
 
        WITHDRAW.
            EXEC CICS SEND TEXT
@@ -97,14 +343,326 @@
                LENGTH(25)
                ERASE
            END-EXEC
+           MOVE SPACES TO WS-AMOUNT-STR
            EXEC CICS RECEIVE
                INTO(WS-AMOUNT-STR)
                LENGTH(WS-INPUT-LEN)
            END-EXEC
-           MOVE WS-AMOUNT-STR TO WS-AMOUNT
-           IF WS-AMOUNT > WS-BALANCE
-               MOVE 'INSUFFICIENT FUNDS' TO WS-MSG
+           PERFORM VALIDATE-AMOUNT
+           IF VALID-AMOUNT
+               EXEC CICS READ
+                   FILE('ACCTMSTR')
+                   INTO(WS-ACCOUNT)
+                   RIDFLD(WS-ACCOUNT-NUMBER)
+                   KEYLENGTH(8)
+               END-EXEC
+               MOVE WS-BALANCE TO WS-AVAIL-BALANCE
+               IF WS-OD-IS-ENABLED
+                   ADD WS-OD-LIMIT TO WS-AVAIL-BALANCE
+               END-IF
+               IF WS-AMOUNT > WS-AVAIL-BALANCE
+                   MOVE 'INSUFFICIENT FUNDS' TO WS-MSG
+               ELSE
+                   EXEC CICS READ
+                       FILE('ACCTMSTR')
+                       INTO(WS-ACCOUNT)
+                       RIDFLD(WS-ACCOUNT-NUMBER)
+                       KEYLENGTH(8)
+                       UPDATE
+                   END-EXEC
+                   MOVE WS-BALANCE TO JRNL-BALANCE-BEFORE
+                   SUBTRACT WS-AMOUNT FROM WS-BALANCE
+                   EXEC CICS REWRITE
+                       FILE('ACCTMSTR')
+                       FROM(WS-ACCOUNT)
+                   END-EXEC
+                   MOVE WS-ACCOUNT-NUMBER TO JRNL-ACCOUNT-NUMBER
+                   MOVE 'WD  '            TO JRNL-TRAN-TYPE
+                   MOVE WS-AMOUNT          TO JRNL-AMOUNT
+                   MOVE WS-BALANCE         TO JRNL-BALANCE-AFTER
+                   MOVE SPACES             TO JRNL-LINK-REF
+                   PERFORM WRITE-JOURNAL-RECORD
+                   IF WS-BALANCE < 0
+                       PERFORM ASSESS-OVERDRAFT-FEE
+                   END-IF
+                   MOVE 'WITHDRAWAL SUCCESSFUL' TO WS-MSG
+               END-IF
+           END-IF.
+
+       ASSESS-OVERDRAFT-FEE.
+           EXEC CICS READ
+               FILE('ACCTMSTR')
+               INTO(WS-ACCOUNT)
+               RIDFLD(WS-ACCOUNT-NUMBER)
+               KEYLENGTH(8)
+               UPDATE
+           END-EXEC
+           MOVE WS-BALANCE TO JRNL-BALANCE-BEFORE
+           SUBTRACT WS-OVERDRAFT-FEE FROM WS-BALANCE
+           EXEC CICS REWRITE
+               FILE('ACCTMSTR')
+               FROM(WS-ACCOUNT)
+           END-EXEC
+           MOVE WS-ACCOUNT-NUMBER TO JRNL-ACCOUNT-NUMBER
+           MOVE 'ODFE'            TO JRNL-TRAN-TYPE
+           MOVE WS-OVERDRAFT-FEE   TO JRNL-AMOUNT
+           MOVE WS-BALANCE         TO JRNL-BALANCE-AFTER
+           MOVE SPACES             TO JRNL-LINK-REF
+           PERFORM WRITE-JOURNAL-RECORD.
+
+       TRANSFER.
+           EXEC CICS SEND TEXT
+               FROM('ENTER DESTINATION ACCOUNT: ')
+               LENGTH(27)
+               ERASE
+           END-EXEC
+           MOVE SPACES TO WS-INPUT
+           EXEC CICS RECEIVE
+               INTO(WS-INPUT)
+               LENGTH(WS-INPUT-LEN)
+           END-EXEC
+           MOVE WS-INPUT(1:8) TO WS-XFER-TO-STR
+           IF WS-XFER-TO-STR NOT NUMERIC
+               MOVE 'INVALID DESTINATION ACCOUNT' TO WS-MSG
            ELSE
-               SUBTRACT WS-AMOUNT FROM WS-BALANCE
-               MOVE 'WITHDRAWAL SUCCESSFUL' TO WS-MSG
+               MOVE WS-XFER-TO-STR TO WS-XFER-TO-ACCOUNT
+               IF WS-XFER-TO-ACCOUNT = WS-ACCOUNT-NUMBER
+                   MOVE 'CANNOT TRANSFER TO SAME ACCOUNT' TO WS-MSG
+               ELSE
+                   EXEC CICS READ
+                       FILE('ACCTMSTR')
+                       INTO(WS-XFER-TO-RECORD)
+                       RIDFLD(WS-XFER-TO-ACCOUNT)
+                       KEYLENGTH(8)
+                       RESP(WS-RESP)
+                   END-EXEC
+                   IF WS-RESP = DFHRESP(NOTFND)
+                       MOVE 'DESTINATION ACCOUNT NOT FOUND' TO WS-MSG
+                   ELSE
+                       EXEC CICS SEND TEXT
+                           FROM('ENTER TRANSFER AMOUNT: ')
+                           LENGTH(23)
+                           ERASE
+                       END-EXEC
+                       MOVE SPACES TO WS-AMOUNT-STR
+                       EXEC CICS RECEIVE
+                           INTO(WS-AMOUNT-STR)
+                           LENGTH(WS-INPUT-LEN)
+                       END-EXEC
+                       PERFORM VALIDATE-AMOUNT
+                       IF VALID-AMOUNT
+                           EXEC CICS READ
+                               FILE('ACCTMSTR')
+                               INTO(WS-ACCOUNT)
+                               RIDFLD(WS-ACCOUNT-NUMBER)
+                               KEYLENGTH(8)
+                           END-EXEC
+                           MOVE WS-BALANCE TO WS-AVAIL-BALANCE
+                           IF WS-OD-IS-ENABLED
+                               ADD WS-OD-LIMIT TO WS-AVAIL-BALANCE
+                           END-IF
+                           IF WS-AMOUNT > WS-AVAIL-BALANCE
+                               MOVE 'INSUFFICIENT FUNDS' TO WS-MSG
+                           ELSE
+                               PERFORM POST-TRANSFER
+                               IF WS-BALANCE < 0
+                                   PERFORM ASSESS-OVERDRAFT-FEE
+                               END-IF
+                               MOVE 'TRANSFER SUCCESSFUL' TO WS-MSG
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
            END-IF.
+
+       POST-TRANSFER.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           STRING WS-ACCOUNT-NUMBER WS-CURRENT-DATE-TIME(9:6)
+               DELIMITED SIZE INTO WS-XFER-LINK-REF
+
+           EXEC CICS READ
+               FILE('ACCTMSTR')
+               INTO(WS-ACCOUNT)
+               RIDFLD(WS-ACCOUNT-NUMBER)
+               KEYLENGTH(8)
+               UPDATE
+           END-EXEC
+           MOVE WS-BALANCE TO JRNL-BALANCE-BEFORE
+           SUBTRACT WS-AMOUNT FROM WS-BALANCE
+           EXEC CICS REWRITE
+               FILE('ACCTMSTR')
+               FROM(WS-ACCOUNT)
+           END-EXEC
+           MOVE WS-ACCOUNT-NUMBER TO JRNL-ACCOUNT-NUMBER
+           MOVE 'XFDR'            TO JRNL-TRAN-TYPE
+           MOVE WS-AMOUNT          TO JRNL-AMOUNT
+           MOVE WS-BALANCE         TO JRNL-BALANCE-AFTER
+           MOVE WS-XFER-LINK-REF   TO JRNL-LINK-REF
+           PERFORM WRITE-JOURNAL-RECORD
+
+           EXEC CICS READ
+               FILE('ACCTMSTR')
+               INTO(WS-XFER-TO-RECORD)
+               RIDFLD(WS-XFER-TO-ACCOUNT)
+               KEYLENGTH(8)
+               UPDATE
+           END-EXEC
+           MOVE WS-XFER-TO-BALANCE TO JRNL-BALANCE-BEFORE
+           ADD WS-AMOUNT TO WS-XFER-TO-BALANCE
+           EXEC CICS REWRITE
+               FILE('ACCTMSTR')
+               FROM(WS-XFER-TO-RECORD)
+           END-EXEC
+           MOVE WS-XFER-TO-ACCOUNT TO JRNL-ACCOUNT-NUMBER
+           MOVE 'XFCR'             TO JRNL-TRAN-TYPE
+           MOVE WS-AMOUNT           TO JRNL-AMOUNT
+           MOVE WS-XFER-TO-BALANCE  TO JRNL-BALANCE-AFTER
+           MOVE WS-XFER-LINK-REF    TO JRNL-LINK-REF
+           PERFORM WRITE-JOURNAL-RECORD.
+
+       WRITE-JOURNAL-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURRENT-DATE-TIME(1:8) TO JRNL-DATE
+           MOVE WS-CURRENT-DATE-TIME(9:6) TO JRNL-TIME
+           MOVE WS-CURRENT-TELLER-ID TO JRNL-TELLER-ID
+           EXEC CICS WRITE
+               FILE('JRNLFILE')
+               FROM(WS-JOURNAL-RECORD)
+               LENGTH(WS-JOURNAL-LEN)
+           END-EXEC.
+
+       VIEW-STATEMENT.
+           MOVE ZERO TO WS-STMT-TOTAL WS-STMT-SKIP WS-STMT-SEEN
+                        WS-STMT-COUNT
+           PERFORM COUNT-STATEMENT-ENTRIES
+           IF WS-STMT-TOTAL > 10
+               COMPUTE WS-STMT-SKIP = WS-STMT-TOTAL - 10
+           END-IF
+           PERFORM LOAD-STATEMENT-ENTRIES
+           PERFORM BUILD-STATEMENT-SCREEN
+           EXEC CICS SEND TEXT
+               FROM(WS-OUTPUT)
+               LENGTH(WS-OUTPUT-LEN)
+               ERASE
+           END-EXEC
+           EXEC CICS RECEIVE
+               INTO(WS-DUMMY-INPUT)
+               LENGTH(WS-INPUT-LEN)
+           END-EXEC.
+
+       COUNT-STATEMENT-ENTRIES.
+           MOVE 'N' TO WS-STMT-EOF-SW
+           MOVE LOW-VALUES TO WS-JRNL-RBA
+           EXEC CICS STARTBR
+               FILE('JRNLFILE')
+               RIDFLD(WS-JRNL-RBA)
+           END-EXEC
+           PERFORM COUNT-ONE-ENTRY UNTIL STMT-BROWSE-EOF
+           EXEC CICS ENDBR
+               FILE('JRNLFILE')
+           END-EXEC.
+
+       COUNT-ONE-ENTRY.
+           EXEC CICS READNEXT
+               FILE('JRNLFILE')
+               INTO(WS-JOURNAL-RECORD)
+               LENGTH(WS-JOURNAL-LEN)
+               RIDFLD(WS-JRNL-RBA)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'Y' TO WS-STMT-EOF-SW
+           ELSE
+               IF JRNL-ACCOUNT-NUMBER = WS-ACCOUNT-NUMBER
+                   ADD 1 TO WS-STMT-TOTAL
+               END-IF
+           END-IF.
+
+       LOAD-STATEMENT-ENTRIES.
+           MOVE 'N' TO WS-STMT-EOF-SW
+           MOVE LOW-VALUES TO WS-JRNL-RBA
+           EXEC CICS STARTBR
+               FILE('JRNLFILE')
+               RIDFLD(WS-JRNL-RBA)
+           END-EXEC
+           PERFORM LOAD-ONE-ENTRY UNTIL STMT-BROWSE-EOF
+           EXEC CICS ENDBR
+               FILE('JRNLFILE')
+           END-EXEC.
+
+       LOAD-ONE-ENTRY.
+           EXEC CICS READNEXT
+               FILE('JRNLFILE')
+               INTO(WS-JOURNAL-RECORD)
+               LENGTH(WS-JOURNAL-LEN)
+               RIDFLD(WS-JRNL-RBA)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'Y' TO WS-STMT-EOF-SW
+           ELSE
+               IF JRNL-ACCOUNT-NUMBER = WS-ACCOUNT-NUMBER
+                   ADD 1 TO WS-STMT-SEEN
+                   IF WS-STMT-SEEN > WS-STMT-SKIP
+                       ADD 1 TO WS-STMT-COUNT
+                       MOVE JRNL-DATE      TO
+                           WS-STMT-DATE(WS-STMT-COUNT)
+                       MOVE JRNL-TIME      TO
+                           WS-STMT-TIME(WS-STMT-COUNT)
+                       MOVE JRNL-TRAN-TYPE TO
+                           WS-STMT-TYPE(WS-STMT-COUNT)
+                       MOVE JRNL-AMOUNT    TO
+                           WS-STMT-AMOUNT(WS-STMT-COUNT)
+                       MOVE JRNL-BALANCE-AFTER TO
+                           WS-STMT-BAL-AFTER(WS-STMT-COUNT)
+                   END-IF
+               END-IF
+           END-IF.
+
+       BUILD-STATEMENT-SCREEN.
+           MOVE SPACES TO WS-OUTPUT
+           MOVE 1 TO WS-OUTPUT-PTR
+           STRING
+               '================================' DELIMITED SIZE
+               '=IRON BANK OF BRAAVOS==========='DELIMITED SIZE
+               X'15'                             DELIMITED SIZE
+               'ACCOUNT: ' WS-ACCOUNT-NUMBER     DELIMITED SIZE
+               X'15'                             DELIMITED SIZE
+               'MINI STATEMENT (LAST 10 TRANSACTIONS)'
+                                                 DELIMITED SIZE
+               X'15'                             DELIMITED SIZE
+               '================================'DELIMITED SIZE
+               INTO WS-OUTPUT
+               WITH POINTER WS-OUTPUT-PTR
+           IF WS-STMT-COUNT = 0
+               STRING
+                   X'15'                         DELIMITED SIZE
+                   'NO TRANSACTIONS ON FILE'     DELIMITED SIZE
+                   INTO WS-OUTPUT
+                   WITH POINTER WS-OUTPUT-PTR
+           ELSE
+               PERFORM BUILD-STATEMENT-LINE
+                   VARYING WS-STMT-IDX FROM 1 BY 1
+                   UNTIL WS-STMT-IDX > WS-STMT-COUNT
+           END-IF
+           STRING
+               X'15'                             DELIMITED SIZE
+               'PRESS ENTER TO RETURN TO MENU: ' DELIMITED SIZE
+               INTO WS-OUTPUT
+               WITH POINTER WS-OUTPUT-PTR.
+
+       BUILD-STATEMENT-LINE.
+           MOVE WS-STMT-DATE(WS-STMT-IDX)      TO WS-STMT-DATE-DISP
+           MOVE WS-STMT-AMOUNT(WS-STMT-IDX)    TO WS-STMT-AMOUNT-DISP
+           MOVE WS-STMT-BAL-AFTER(WS-STMT-IDX) TO WS-STMT-BAL-DISP
+           STRING
+               X'15'                          DELIMITED SIZE
+               WS-STMT-DATE-DISP              DELIMITED SIZE
+               ' '                            DELIMITED SIZE
+               WS-STMT-TYPE(WS-STMT-IDX)      DELIMITED SIZE
+               ' '                            DELIMITED SIZE
+               WS-STMT-AMOUNT-DISP            DELIMITED SIZE
+               ' BAL '                        DELIMITED SIZE
+               WS-STMT-BAL-DISP               DELIMITED SIZE
+               INTO WS-OUTPUT
+               WITH POINTER WS-OUTPUT-PTR.
