@@ -0,0 +1,23 @@
+//BNKALD   JOB (ACCTG,BATCH),'ACCOUNT MASTER LOAD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  IRON BANK OF BRAAVOS
+//*  ONE-TIME/AS-NEEDED INITIAL LOAD OF THE ACCOUNT MASTER - DRIVES
+//*  PROGRAM BNKALD.  RUN AGAINST A FRESHLY-DEFINED, EMPTY ACCTMSTR
+//*  VSAM KSDS BEFORE THE ONLINE REGION OR EITHER NIGHTLY BATCH JOB
+//*  IS FIRST USED.  ACCTIN LAYOUT (53 BYTE FIXED CARD IMAGE):
+//*      COLS  1- 8  ACCOUNT NUMBER   (NUMERIC)
+//*      COLS  9-28  ACCOUNT NAME     (ALPHANUMERIC)
+//*      COLS 29-40  BALANCE          (9(10)V99, UNSIGNED, NO PUNCT)
+//*      COLS 41-52  OVERDRAFT LIMIT  (9(10)V99, UNSIGNED, NO PUNCT)
+//*      COL     53  OVERDRAFT ALLOWED (Y/N)
+//*
+//STEP010  EXEC PGM=BNKALD
+//STEPLIB  DD DSN=IRONBANK.BATCH.LOADLIB,DISP=SHR
+//ACCTMSTR DD DSN=IRONBANK.PROD.ACCTMSTR,DISP=OLD
+//ACCTIN   DD *
+00000001JONATHAN            000000100000000000050000Y
+/*
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
