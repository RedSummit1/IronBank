@@ -0,0 +1,17 @@
+//BNKINT   JOB (ACCTG,BATCH),'NIGHTLY INTEREST',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  IRON BANK OF BRAAVOS
+//*  NIGHTLY INTEREST POSTING RUN - DRIVES PROGRAM BNKINT
+//*  APPLIES THE POSTED INTEREST RATE TO EVERY ACCOUNT WITH A
+//*  POSITIVE BALANCE AND JOURNALS THE CREDIT FOR EACH ACCOUNT
+//*  TOUCHED.  SCHEDULE TO RUN AFTER THE LAST ONLINE BANK
+//*  TRANSACTION OF THE DAY.
+//*
+//STEP010  EXEC PGM=BNKINT
+//STEPLIB  DD DSN=IRONBANK.BATCH.LOADLIB,DISP=SHR
+//ACCTMSTR DD DSN=IRONBANK.PROD.ACCTMSTR,DISP=SHR
+//JRNLFILE DD DSN=IRONBANK.PROD.JRNLFILE,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
