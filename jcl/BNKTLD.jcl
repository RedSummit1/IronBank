@@ -0,0 +1,23 @@
+//BNKTLD   JOB (ACCTG,BATCH),'TELLER MASTER LOAD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  IRON BANK OF BRAAVOS
+//*  ONE-TIME/AS-NEEDED INITIAL LOAD OF THE TELLER MASTER - DRIVES
+//*  PROGRAM BNKTLD.  RUN AGAINST A FRESHLY-DEFINED, EMPTY TELLMSTR
+//*  VSAM KSDS BEFORE THE ONLINE REGION IS FIRST USED - WITHOUT THIS
+//*  LOAD NO TELLER CAN SIGN ON.  TELLIN LAYOUT (33 BYTE FIXED CARD
+//*  IMAGE):
+//*      COLS  1- 8  TELLER ID        (ALPHANUMERIC)
+//*      COLS  9-12  PIN              (ALPHANUMERIC)
+//*      COLS 13-32  TELLER NAME      (ALPHANUMERIC)
+//*      COL     33  STATUS           (A=ACTIVE, I=INACTIVE)
+//*
+//STEP010  EXEC PGM=BNKTLD
+//STEPLIB  DD DSN=IRONBANK.BATCH.LOADLIB,DISP=SHR
+//TELLMSTR DD DSN=IRONBANK.PROD.TELLMSTR,DISP=OLD
+//TELLIN   DD *
+TELLER011234TELLER ONE          A
+/*
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
