@@ -0,0 +1,27 @@
+//BNKEOD   JOB (ACCTG,BATCH),'EOD RECONCILIATION',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  IRON BANK OF BRAAVOS
+//*  END OF DAY CONTROL-TOTAL RECONCILIATION - DRIVES PROGRAM BNKEOD
+//*  SUMS TODAY'S JOURNAL POSTINGS AND THE ACCOUNT MASTER'S CURRENT
+//*  BALANCES, COMPARES THE RESULT TO THE PRIOR DAY'S CARRIED-FORWARD
+//*  TOTAL, AND PRINTS THE RECONCILIATION REPORT.  RUN AS THE LAST
+//*  STEP OF THE NIGHT, AFTER BNKINT.
+//*
+//*  PARM IS THE BUSINESS DATE (YYYYMMDD) BEING CLOSED - NOT NECES-
+//*  SARILY TODAY'S CALENDAR DATE IF THIS STEP RUNS AFTER MIDNIGHT.
+//*  THE SCHEDULER OVERRIDES THE LITERAL BELOW WITH THE ACTUAL
+//*  BUSINESS DATE AT SUBMIT TIME.  OMITTING PARM, OR A DATE SHORTER
+//*  THAN 8 BYTES, FALLS BACK TO THE WALL-CLOCK DATE.
+//STEP010  EXEC PGM=BNKEOD,PARM='20260808'
+//STEPLIB  DD DSN=IRONBANK.BATCH.LOADLIB,DISP=SHR
+//ACCTMSTR DD DSN=IRONBANK.PROD.ACCTMSTR,DISP=SHR
+//JRNLFILE DD DSN=IRONBANK.PROD.JRNLFILE,DISP=SHR
+//EODCTLI  DD DSN=IRONBANK.PROD.EODCTL(0),DISP=SHR
+//EODCTLO  DD DSN=IRONBANK.PROD.EODCTL(+1),DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=22,BLKSIZE=0)
+//RPTOUT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
